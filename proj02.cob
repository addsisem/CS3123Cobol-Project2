@@ -7,20 +7,231 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'NEWEMP'.
+           SELECT RAW-FILE ASSIGN TO 'NEWEMP'.
+      *  NEWEMP2 IS OPTIONAL -- SINGLE-SITE SHOPS THAT HAVE NEVER RUN
+      *  A SECOND EXTRACT MUST STILL BE ABLE TO RUN WITH ONLY NEWEMP
+      *  PRESENT, SO 0100-RELEASE-RAW-RECS CHECKS WS-RAW2-STATUS
+      *  RATHER THAN LETTING A MISSING FILE ABEND THE JOB.
+           SELECT OPTIONAL RAW-FILE2 ASSIGN TO 'NEWEMP2'
+               FILE STATUS IS WS-RAW2-STATUS.
+           SELECT SORT-WORK ASSIGN TO 'SRTWK01'.
+           SELECT INPUT-FILE ASSIGN TO 'SRTEMP'.
            SELECT PRNT-FILE ASSIGN TO 'UR-S-PRNT'.
+           SELECT EXCPT-FILE ASSIGN TO 'UR-S-EXCP'.
+           SELECT GLEXTR-FILE ASSIGN TO 'GLEXTR'.
+           SELECT CHKPT-FILE ASSIGN TO 'CHKPOINT'.
+           SELECT CSV-FILE ASSIGN TO 'CSVOUT'.
 
        DATA DIVISION.
 
        FILE SECTION.
-       FD INPUT-FILE
+       FD RAW-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 RAW-REC       PIC X(110).
+      *  TRAILER RECORD THE UPSTREAM EXTRACT WRITES AS THE LAST
+      *  RECORD ON RAW-FILE -- TR1-ID OF 'TRAILER' MARKS IT AND
+      *  TR1-REC-COUNT CARRIES THE NUMBER OF DETAIL RECORDS THE
+      *  EXTRACT JOB BELIEVES IT WROTE, FOR RECONCILIATION AGAINST
+      *  TOTAL-REC AT 1700-LAST-PAGE.
+       01 TRAILER-REC1.
+         03 TR1-ID         PIC X(7).
+         03 TR1-REC-COUNT  PIC 9(9).
+         03 FILLER         PIC X(94).
+      *  SECOND SITE'S NEWEMP-STYLE EXTRACT, SAME LAYOUT AS RAW-FILE,
+      *  MERGED IN AHEAD OF THE SORT BY 0100-RELEASE-RAW-RECS.
+       FD RAW-FILE2
            BLOCK CONTAINS 0 RECORDS
            LABEL RECORDS ARE STANDARD.
+       01 RAW-REC2      PIC X(110).
+       01 TRAILER-REC2.
+         03 TR2-ID         PIC X(7).
+         03 TR2-REC-COUNT  PIC 9(9).
+         03 FILLER         PIC X(94).
+       SD SORT-WORK.
+       01 SORT-REC.
+         03 S-EID        PIC X(7).
+         03 S-LAST       PIC X(15).
+         03 S-FIRST      PIC X(15).
+         03 S-TYPE       PIC X(2).
+         03 S-TITLE       PIC X(17).
+         03 S-SSN        PIC X(9).
+         03 FILLER       PIC X(24).
+         03 S-DATE       PIC X(8).
+         03 FILLER       PIC X(2).
+         03 S-RATE       PIC 9(4)V99.
+         03 S-STATUS     PIC X(1).
+         03 FILLER       PIC X(4).
+      *  SORTED, SEQUENTIAL WORK FILE THAT FEEDS THE MAIN READ LOOP
+      *  BELOW -- RECORDS ARRIVE GROUPED BY I-TYPE INSTEAD OF IN
+      *  WHATEVER ORDER THE RAW EXTRACT HAPPENED TO CONTAIN THEM.
+       FD INPUT-FILE
+           LABEL RECORDS ARE STANDARD.
        01 INPUT-REC     PIC X(110).
        FD PRNT-FILE
            LABEL RECORDS ARE OMITTED.
        01 PRNT-REC      PIC X(125).
+      *  EXCEPTION/REJECT LISTING -- RECORDS WHOSE I-STATUS OR I-TYPE
+      *  CODE DOES NOT MATCH ANY VALUE 1800-COUNT-STATUS OR
+      *  1850-COUNT-TYPE RECOGNIZE, PLUS (LATER) ANY RECORD THAT
+      *  FAILS THE NUMERIC/DATE EDIT IN 1550-EDIT-INPUT.
+       FD EXCPT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01 EXCPT-REC     PIC X(90).
+      *  GL EXTRACT -- ONE RECORD PER STATUS/TYPE COMBINATION, PICKED
+      *  UP BY THE ACCOUNTING SYSTEM INSTEAD OF SOMEONE RE-KEYING THE
+      *  AVERAGES OFF THE PRINTED REPORT INTO THE GL EVERY MONTH.
+       FD GLEXTR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 GLEXTR-REC.
+         03 GL-OUT-TYPE    PIC X(2).
+         03 GL-OUT-STATUS  PIC X(1).
+         03 GL-OUT-CNT     PIC 9(4).
+         03 GL-OUT-DOLLARS PIC 9(7)V99.
+      *  CHECKPOINT FILE -- ONE RECORD DROPPED EVERY TIME THE REPORT
+      *  CROSSES A PAGE BREAK SO A LONG NEWEMP RUN CAN BE RESUMED
+      *  FROM THE LAST PAGE BREAK INSTEAD OF FROM RECORD ONE.
+       FD CHKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 CHKPT-REC.
+         03 CK-LAST-EID    PIC X(7).
+         03 CK-REC-CT      PIC 99.
+         03 CK-TOTAL-REC   PIC 9999.
+         03 CK-PAGE-CT     PIC 9999.
+         03 CK-TYPE1       PIC 999.
+         03 CK-TYPE2       PIC 999.
+         03 CK-TYPE3       PIC 999.
+         03 CK-TYPE4       PIC 999.
+         03 CK-TYPE5       PIC 999.
+         03 CK-TYPE6       PIC 999.
+         03 CK-TYPE7       PIC 999.
+         03 CK-TYPE8       PIC 999.
+         03 CK-TYPE9       PIC 999.
+         03 CK-TYPE10      PIC 999.
+         03 CK-H-EMP       PIC 9999.
+         03 CK-S-EMP       PIC 9999.
+      *  RATE-SUM ACCUMULATORS BEHIND THE LAST-PAGE AVERAGE RATE
+      *  LINES, AND THE EXCEPTION-LISTING RECORD COUNT -- WITHOUT
+      *  THESE A RESTARTED RUN'S AVERAGES AND EXCEPTION COUNT ONLY
+      *  COVER RECORDS PROCESSED AFTER THE RESTART POINT.
+         03 CK-AVG-H       PIC 9(6)V99.
+         03 CK-AVG-S       PIC 9(6)V99.
+         03 CK-EXCPT-CT    PIC 9999.
+      *  IN-PROGRESS STATE FOR THE REQ 000 PER-TYPE SUBTOTAL --
+      *  WITHOUT THESE A RESTART LOSES TRACK OF WHICH TYPE GROUP WAS
+      *  IN PROGRESS AT THE LAST CHECKPOINT AND HOW FAR INTO IT THE
+      *  RUN HAD GOTTEN.
+         03 CK-TYPE-SUB     PIC 999.
+         03 CK-PREV-TYPE    PIC X(2).
+         03 CK-FIRST-REC-SW PIC 9.
+      *  GL EXTRACT ACCUMULATORS (REQ 002) AND THE TITLE BREAKDOWN
+      *  TABLE (REQ 006) -- WITHOUT THESE, A RESTARTED RUN WOULD
+      *  ONLY CARRY GL DOLLARS AND TITLE COUNTS FOR RECORDS PROCESSED
+      *  AFTER THE RESTART POINT, SILENTLY UNDERSTATING BOTH.
+         03 CK-GL-TOTALS.
+           05 CK-GL-ENTRY OCCURS 10 TIMES.
+             07 CK-GL-HCNT   PIC 9(4).
+             07 CK-GL-HDOL   PIC 9(7)V99.
+             07 CK-GL-SCNT   PIC 9(4).
+             07 CK-GL-SDOL   PIC 9(7)V99.
+         03 CK-TITLE-USED  PIC 99.
+         03 CK-TITLE-OVFL  PIC 9999.
+         03 CK-TITLE-TABLE.
+           05 CK-TT-ENTRY OCCURS 50 TIMES.
+             07 CK-TT-TITLE  PIC X(17).
+             07 CK-TT-COUNT  PIC 999.
+      *  COMMA-DELIMITED EXTRACT OF THE SAME INPUT-DATA FIELDS THAT
+      *  APPEAR ON THE PRINTED REPORT, FOR DOWNSTREAM SYSTEMS THAT
+      *  WOULD RATHER READ A CSV THAN PARSE PRNT-FILE.
+       FD CSV-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 CSV-REC       PIC X(100).
        WORKING-STORAGE SECTION.
+       01 WS-PREV-TYPE   PIC X(2)        VALUE SPACES.
+       01 WS-TYPE-SUB    PIC 999         VALUE ZERO.
+       01 FIRST-REC-SW   PIC 9           VALUE 1.
+       01 WS-STATUS-MATCH PIC 9          VALUE 0.
+       01 WS-TYPE-MATCH   PIC 9          VALUE 0.
+       01 EXCPT-CT         PIC 9999       VALUE ZERO.
+       01 WS-GL-IDX        PIC 99         VALUE ZERO.
+      *  PER-TYPE HEADCOUNT AND EXTENDED-DOLLAR ACCUMULATORS FOR THE
+      *  GL EXTRACT, ONE ENTRY PER I-TYPE 01-10.
+       01 GL-TYPE-TOTALS.
+         03 GL-TYPE-ENTRY OCCURS 10 TIMES.
+           05 GL-HCNT       PIC 9(4)      VALUE ZERO.
+           05 GL-HDOL       PIC 9(7)V99   VALUE ZERO.
+           05 GL-SCNT       PIC 9(4)      VALUE ZERO.
+           05 GL-SDOL       PIC 9(7)V99   VALUE ZERO.
+      *  CHECKPOINT/RESTART CONTROLS.  WS-RESTART-PARM IS ACCEPTED
+      *  FROM THE COMMAND LINE -- 'RESTART' TELLS THIS RUN TO PICK UP
+      *  AFTER THE LAST RECORD LOGGED IN CHKPT-FILE INSTEAD OF
+      *  REPROCESSING NEWEMP FROM THE FIRST RECORD.
+       01 WS-RESTART-PARM  PIC X(8)       VALUE SPACES.
+       01 WS-RESTART-EID   PIC X(7)       VALUE SPACES.
+       01 WS-SKIPPING      PIC 9          VALUE 0.
+       01 WS-LAST-EID      PIC X(7)       VALUE SPACES.
+       01 CK-EOF           PIC 9          VALUE 0.
+      *  NUMERIC/DATE EDIT CONTROLS FOR 1550-EDIT-INPUT -- RECORDS
+      *  THAT FAIL EITHER CHECK ARE ROUTED TO THE SAME EXCEPTION
+      *  LISTING AS THE BAD STATUS/TYPE CODES AND TAKE NO FURTHER
+      *  PART IN THE REPORT OR THE GL EXTRACT.
+       01 WS-EDIT-OK       PIC 9          VALUE 1.
+       01 WS-DATE-OK       PIC 9          VALUE 1.
+       01 WS-DATE-REASON   PIC X(30)      VALUE SPACES.
+       01 WS-DV-MM         PIC XX         VALUE SPACES.
+       01 WS-DV-DD         PIC XX         VALUE SPACES.
+       01 WS-DV-YYYY       PIC XXXX       VALUE SPACES.
+       01 WS-MM-NUM        PIC 99         VALUE ZERO.
+       01 WS-DD-NUM        PIC 99         VALUE ZERO.
+       01 WS-YYYY-NUM      PIC 9999       VALUE ZERO.
+       01 WS-MAX-DD        PIC 99         VALUE ZERO.
+       01 WS-LEAP-SW       PIC 9          VALUE 0.
+       01 WS-DIV-TEMP      PIC 9999       VALUE ZERO.
+       01 WS-REM4          PIC 99         VALUE ZERO.
+       01 WS-REM100        PIC 99         VALUE ZERO.
+       01 WS-REM400        PIC 999        VALUE ZERO.
+      *  TITLE/DEPARTMENT BREAKDOWN -- ONE TABLE ENTRY PER DISTINCT
+      *  I-TITLE VALUE SEEN, COUNTED THE SAME WAY WS-TYPE1-10 COUNT
+      *  HEADCOUNT BY TYPE.
+       01 TITLE-TABLE.
+         03 TT-ENTRY OCCURS 50 TIMES INDEXED BY TT-IDX.
+           05 TT-TITLE      PIC X(17)     VALUE SPACES.
+           05 TT-COUNT      PIC 999       VALUE ZERO.
+       01 WS-TITLE-USED     PIC 99         VALUE ZERO.
+      *  COUNTS EMPLOYEES WHOSE DISTINCT TITLE COULDN'T BE ADDED TO
+      *  TITLE-TABLE BECAUSE ALL 50 ENTRIES WERE ALREADY IN USE, SO
+      *  THE OVERFLOW SHOWS UP ON THE SUMMARY PAGE INSTEAD OF BEING
+      *  SILENTLY DROPPED FROM THE BREAKDOWN.
+       01 WS-TITLE-OVFL      PIC 9999       VALUE ZERO.
+      *  PLAIN SUBSCRIPTS USED ONLY TO COPY GL-TYPE-TOTALS/TITLE-TABLE
+      *  TO AND FROM CHKPT-REC -- KEPT SEPARATE FROM WS-GL-IDX/TT-IDX
+      *  SINCE AN INDEX-NAME'S DISPLACEMENT IS TIED TO THE TABLE IT
+      *  WAS SET AGAINST.
+       01 WS-CK-GL-SUB       PIC 99         VALUE ZERO.
+       01 WS-CK-TT-SUB       PIC 99         VALUE ZERO.
+      *  MULTI-SITE CONSOLIDATION -- RAW-FILE AND RAW-FILE2 ARE
+      *  MERGED AHEAD OF THE SORT BY 0100-RELEASE-RAW-RECS, WHICH
+      *  TALLIES HOW MANY CAME FROM EACH SITE AS IT RELEASES THEM.
+       01 RAW-EOF1          PIC 9          VALUE 0.
+       01 RAW-EOF2          PIC 9          VALUE 0.
+      *  '00' = OPENED NORMALLY, '05'/'35' = OPTIONAL FILE NOT FOUND.
+       01 WS-RAW2-STATUS     PIC XX         VALUE SPACES.
+       01 WS-SITE1-CT       PIC 9999       VALUE ZERO.
+       01 WS-SITE2-CT       PIC 9999       VALUE ZERO.
+      *  BUILT-UP LINE FOR THE CSV EXTRACT IN 1650-WRITE-CSV, PLUS AN
+      *  EDITED COPY OF I-RATE SO THE DOLLAR AMOUNT SHOWS A DECIMAL
+      *  POINT IN THE DELIMITED OUTPUT THE SAME WAY IT DOES ON PRINT.
+       01 WS-CSV-LINE        PIC X(100)     VALUE SPACES.
+       01 WS-CSV-RATE        PIC 9999.99    VALUE ZERO.
+      *  CONTROL-TOTAL RECONCILIATION AGAINST THE TRAILER RECORD(S)
+      *  0100-RELEASE-RAW-RECS PICKS OFF RAW-FILE/RAW-FILE2.  A SITE
+      *  WITH NO TRAILER RECORD (OLDER EXTRACT JOBS) LEAVES ITS SWITCH
+      *  AT ZERO AND IS SIMPLY LEFT OUT OF THE RECONCILIATION.
+       01 WS-SITE1-EXPECTED  PIC 9(9)       VALUE ZERO.
+       01 WS-SITE2-EXPECTED  PIC 9(9)       VALUE ZERO.
+       01 WS-TRAILER1-SW     PIC 9          VALUE 0.
+       01 WS-TRAILER2-SW     PIC 9          VALUE 0.
+       01 WS-OUT-OF-BAL-SW   PIC 9          VALUE 0.
        01 PAGE-CT       PIC 9999        VALUE '0001'.
        01 REC-CT        PIC 99          VALUE '00'.
        01 TOTAL-REC     PIC 9999        VALUE '0000'.
@@ -77,6 +288,49 @@
          03 FILLER        PIC X(2)              VALUE SPACES.
          03 L-STATUS1     PIC X(1).
       **************************************************************
+      * LAYOUT FOR THE TYPE SUBTOTAL BREAK LINE *
+      **************************************************************
+       01 PRNT-TYPE-SUB.
+         03 FILLER         PIC X(9)      VALUE SPACES.
+         03 FILLER         PIC X(12)     VALUE '** TYPE '.
+         03 L-SUB-TYPE     PIC X(2).
+         03 FILLER         PIC X(10)     VALUE ' SUBTOTAL:'.
+         03 L-SUB-COUNT    PIC ZZ9.
+         03 FILLER         PIC X(9)      VALUE ' EMPS **'.
+      **************************************************************
+      * LAYOUT FOR THE EXCEPTION/REJECT LISTING *
+      **************************************************************
+       01 EXCPT-HEADING1.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 FILLER        PIC X(34)     VALUE
+           'NEWEMP EXCEPTION/REJECT LISTING'.
+       01 EXCPT-HEADING2.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 FILLER        PIC X(6)      VALUE 'EMP ID'.
+         03 FILLER        PIC X(3)      VALUE SPACES.
+         03 FILLER        PIC X(15)     VALUE 'LAST'.
+         03 FILLER        PIC X(1)      VALUE SPACES.
+         03 FILLER        PIC X(15)     VALUE 'FIRST'.
+         03 FILLER        PIC X(1)      VALUE SPACES.
+         03 FILLER        PIC X(10)     VALUE 'BAD FIELD'.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 FILLER        PIC X(17)     VALUE 'BAD VALUE'.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 FILLER        PIC X(30)     VALUE 'REASON'.
+       01 EXCPT-LINE.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 EX-EID        PIC X(7).
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 EX-LAST       PIC X(15).
+         03 FILLER        PIC X(1)      VALUE SPACES.
+         03 EX-FIRST      PIC X(15).
+         03 FILLER        PIC X(1)      VALUE SPACES.
+         03 EX-FIELD      PIC X(10).
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 EX-VALUE      PIC X(17).
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 EX-REASON     PIC X(30).
+      **************************************************************
       * LAYOUT FOR LAST PAGE OF REPORT PRINTING
       **************************************************************
        01 PRNT-LAST1.
@@ -85,6 +339,56 @@
          03 FILLER        PIC X(10)     VALUE SPACES.
          03 L-TOTAL-REC1  PIC ZZZ9.
 
+      *  SITE SUBTOTAL LINE -- HOW MANY OF THE RECORDS ABOVE CAME IN
+      *  ON NEWEMP VS. NEWEMP2, SINCE REQ 007 STARTED MERGING THE TWO
+      *  SITES' EXTRACTS INTO ONE SORT.
+       01 PRNT-LAST1A.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 FILLER        PIC X(16)     VALUE 'SITE 1 RECORDS:'.
+         03 FILLER        PIC X(3)      VALUE SPACES.
+         03 L-SITE1-CT    PIC ZZZ9.
+         03 FILLER        PIC X(4)      VALUE SPACES.
+         03 FILLER        PIC X(16)     VALUE 'SITE 2 RECORDS:'.
+         03 FILLER        PIC X(3)      VALUE SPACES.
+         03 L-SITE2-CT    PIC ZZZ9.
+
+      *  EXCEPTION COUNT LINE -- HOW MANY RECORDS REQ 001/005 ROUTED
+      *  TO EXCPT-FILE INSTEAD OF THE MAIN REPORT.
+       01 PRNT-LAST1B.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 FILLER        PIC X(33)     VALUE
+           'NUMBER OF EXCEPTION RECORDS:'.
+         03 FILLER        PIC X(9)      VALUE SPACES.
+         03 L-EXCPT-CT    PIC ZZZ9.
+
+      *  RESTART-NOT-FOUND MESSAGE -- PRINTED IN PLACE OF THE NORMAL
+      *  LAST PAGE WHEN A RESTARTED RUN NEVER FOUND THE EID IT WAS
+      *  TOLD TO RESUME AFTER (E.G. THE INPUT CHANGED BETWEEN THE
+      *  ORIGINAL RUN AND THE RESTART), SO NO RECORD IS EVER TAKEN OUT
+      *  OF SKIP MODE.
+       01 PRNT-RESTART-FAIL1.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 FILLER        PIC X(58)     VALUE
+           '*** RESTART POINT NOT FOUND -- RUN PRODUCED NO OUTPUT ***'.
+       01 PRNT-RESTART-FAIL2.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 FILLER        PIC X(24)     VALUE 'EXPECTED RESUME EID: '.
+         03 L-RESTART-EID  PIC X(7).
+
+      *  OUT-OF-BALANCE MESSAGE, PRINTED ON THE LAST PAGE ONLY WHEN
+      *  TOTAL-REC DOES NOT AGREE WITH THE TRAILER RECORD COUNT(S).
+       01 PRNT-OOB1.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 FILLER        PIC X(48)     VALUE
+           '*** RECORD COUNT OUT OF BALANCE WITH TRAILER ***'.
+       01 PRNT-OOB2.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 FILLER        PIC X(18)     VALUE 'RECORDS EXPECTED:'.
+         03 L-OOB-EXPECTED PIC ZZZZZZ9.
+         03 FILLER        PIC X(4)      VALUE SPACES.
+         03 FILLER        PIC X(16)     VALUE 'RECORDS ACTUAL:'.
+         03 L-OOB-ACTUAL  PIC ZZZZZZ9.
+
        01 PRNT-LAST2.
          03 FILLER        PIC X(2)      VALUE SPACES.
          03 FILLER        VALUE 'NUMBER OF HOURLY EMPLOYEES:'.
@@ -140,6 +444,28 @@
          03 L-LP-TYPE10   PIC ZZ9.
          03 FILLER        PIC X(3)      VALUE SPACES.
       **************************************************************
+      * LAYOUT FOR THE TITLE BREAKDOWN SUMMARY PAGE *
+      **************************************************************
+       01 PRNT-TITLE-HEAD.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 FILLER        PIC X(30)     VALUE
+           'EMPLOYEE COUNT BY TITLE'.
+       01 PRNT-TITLE-LINE1.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 L-TT-TITLE    PIC X(17).
+         03 FILLER        PIC X(5)      VALUE SPACES.
+         03 FILLER        PIC X(6)      VALUE 'COUNT:'.
+         03 L-TT-COUNT    PIC ZZ9.
+      *  PRINTED ONLY WHEN TITLE-TABLE'S 50 ENTRIES FILLED UP AND ONE
+      *  OR MORE DISTINCT TITLES COULD NOT BE ADDED, SO THE SUMMARY
+      *  PAGE NEVER LOOKS COMPLETE WHEN IT ISN'T.
+       01 PRNT-TITLE-OVFL.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 FILLER        PIC X(48)     VALUE
+           '*** TITLE TABLE FULL -- EMPLOYEES NOT COUNTED:'.
+         03 L-TT-OVFL-CT  PIC ZZZ9.
+         03 FILLER        PIC X(4)      VALUE ' ***'.
+      **************************************************************
       * LAYOUT FOR THE 1ST HEADING LINE OF REPORT PRINTING *
       **************************************************************
        01 PRNT-HEADING1.
@@ -201,16 +527,178 @@
        PROCEDURE DIVISION.
            ACCEPT CUR-DATE FROM DATE.
        000-MAINLINE.
-           OPEN INPUT INPUT-FILE
-                OUTPUT PRNT-FILE.
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.
+           SORT SORT-WORK
+             ON ASCENDING KEY S-TYPE
+             ON ASCENDING KEY S-EID
+             INPUT PROCEDURE IS 0100-RELEASE-RAW-RECS
+             GIVING INPUT-FILE.
+           IF WS-RESTART-PARM IS EQUAL TO 'RESTART' THEN
+             PERFORM 0050-RESTORE-CHECKPOINT.
+           OPEN INPUT INPUT-FILE.
+      *  ON A RESTART, PRNT-FILE/EXCPT-FILE/GLEXTR-FILE/CSV-FILE MUST
+      *  BE EXTENDED RATHER THAN OPENED FOR OUTPUT -- OUTPUT WOULD
+      *  TRUNCATE THE PRIOR RUN'S PAGES/LINES RIGHT BACK OUT, WHICH
+      *  DEFEATS THE WHOLE POINT OF RESTARTING PAST THEM.  CHKPT-FILE
+      *  HAS ALWAYS FOLLOWED THIS RULE; THE OTHER FOUR NOW MATCH IT.
+           IF WS-RESTART-PARM IS EQUAL TO 'RESTART' THEN
+             OPEN EXTEND PRNT-FILE
+                  EXTEND EXCPT-FILE
+                  EXTEND GLEXTR-FILE
+                  EXTEND CSV-FILE
+                  EXTEND CHKPT-FILE
+           ELSE
+             OPEN OUTPUT PRNT-FILE
+                  OUTPUT EXCPT-FILE
+                  OUTPUT GLEXTR-FILE
+                  OUTPUT CSV-FILE
+                  OUTPUT CHKPT-FILE.
+      *  THE EXCEPTION LISTING HEADING ONLY BELONGS AT THE TOP OF THE
+      *  FILE -- ON A RESTART IT IS ALREADY THERE FROM THE PRIOR RUN.
+           IF WS-RESTART-PARM IS NOT EQUAL TO 'RESTART' THEN
+             WRITE EXCPT-REC FROM EXCPT-HEADING1
+               AFTER ADVANCING 1 LINE
+             MOVE SPACES TO EXCPT-REC
+             WRITE EXCPT-REC
+             WRITE EXCPT-REC FROM EXCPT-HEADING2
+               AFTER ADVANCING 1 LINE.
            PERFORM 2000-READ-INPUT.
-           PERFORM 1400-PRINT-HEAD.
+      *  A RESTARTED RUN'S FIRST PAGE IS A CONTINUATION OF THE PRIOR
+      *  RUN'S OUTPUT, NOT THE START OF A NEW REPORT -- IT USES
+      *  1450-PRINT-HEAD'S PAGE-BREAK SPACING (2 LINES) SO THE HEADING
+      *  LOOKS LIKE EVERY OTHER PAGE BREAK IN THE FILE INSTEAD OF
+      *  RESTARTING THE 1-LINE TOP-OF-REPORT SPACING PARTWAY DOWN THE
+      *  PAGE.
+           IF WS-RESTART-PARM IS EQUAL TO 'RESTART' THEN
+             PERFORM 1450-PRINT-HEAD
+           ELSE
+             PERFORM 1400-PRINT-HEAD.
            PERFORM 1500-LOOP
              UNTIL EOF-I = 1.
-           PERFORM 1700-LAST-PAGE.
+      *  IF A RESTARTED RUN NEVER MATCHED WS-RESTART-EID, EVERY RECORD
+      *  IN INPUT-FILE WAS DISCARDED AS "ALREADY PROCESSED" AND
+      *  1700-LAST-PAGE WOULD OTHERWISE JUST REPRINT THE PRIOR RUN'S
+      *  TOTALS AS IF NOTHING WERE WRONG.  CATCH THAT HERE AND SAY SO
+      *  INSTEAD.
+           IF WS-SKIPPING IS EQUAL TO 1 THEN
+             PERFORM 1698-RESTART-NOT-FOUND
+           ELSE
+             PERFORM 1700-LAST-PAGE.
            CLOSE INPUT-FILE
-             PRNT-FILE.
+             PRNT-FILE
+             EXCPT-FILE
+             GLEXTR-FILE
+             CHKPT-FILE
+             CSV-FILE.
            STOP RUN.
+      **************************************************************
+      * MERGES RAW-FILE AND RAW-FILE2 (NEWEMP AND NEWEMP2 -- A
+      * SECOND SITE'S EXTRACT IN THE SAME LAYOUT) AHEAD OF THE SORT,
+      * TALLYING HOW MANY RECORDS CAME FROM EACH SITE AS THEY ARE
+      * RELEASED.  THE SORT ITSELF DOES NOT NEED TO KNOW WHICH SITE A
+      * RECORD CAME FROM, SO NO SITE FLAG IS CARRIED INTO SORT-REC.
+      **************************************************************
+       0100-RELEASE-RAW-RECS.
+           OPEN INPUT RAW-FILE.
+           READ RAW-FILE INTO SORT-REC
+             AT END MOVE 1 TO RAW-EOF1.
+           PERFORM 0110-RELEASE-SITE1
+             UNTIL RAW-EOF1 IS EQUAL TO 1.
+           CLOSE RAW-FILE.
+           OPEN INPUT RAW-FILE2.
+           IF WS-RAW2-STATUS IS EQUAL TO '35' THEN
+             MOVE 1 TO RAW-EOF2
+           ELSE
+             IF WS-RAW2-STATUS IS EQUAL TO '05' THEN
+               MOVE 1 TO RAW-EOF2
+             ELSE
+               READ RAW-FILE2 INTO SORT-REC
+                 AT END MOVE 1 TO RAW-EOF2
+               END-READ
+               PERFORM 0120-RELEASE-SITE2
+                 UNTIL RAW-EOF2 IS EQUAL TO 1
+             END-IF
+           END-IF.
+           CLOSE RAW-FILE2.
+
+       0110-RELEASE-SITE1.
+           IF TR1-ID IS EQUAL TO 'TRAILER' THEN
+             MOVE TR1-REC-COUNT TO WS-SITE1-EXPECTED
+             MOVE 1 TO WS-TRAILER1-SW
+             MOVE 1 TO RAW-EOF1
+           ELSE
+             ADD 1 TO WS-SITE1-CT
+             RELEASE SORT-REC
+             READ RAW-FILE INTO SORT-REC
+               AT END MOVE 1 TO RAW-EOF1.
+
+       0120-RELEASE-SITE2.
+           IF TR2-ID IS EQUAL TO 'TRAILER' THEN
+             MOVE TR2-REC-COUNT TO WS-SITE2-EXPECTED
+             MOVE 1 TO WS-TRAILER2-SW
+             MOVE 1 TO RAW-EOF2
+           ELSE
+             ADD 1 TO WS-SITE2-CT
+             RELEASE SORT-REC
+             READ RAW-FILE2 INTO SORT-REC
+               AT END MOVE 1 TO RAW-EOF2.
+      **************************************************************
+      * RESTORES REC-CT, TOTAL-REC, PAGE-CT AND THE TYPE/STATUS
+      * ACCUMULATORS FROM THE LAST CHECKPOINT RECORD SO A RESTARTED
+      * RUN PICKS UP WHERE THE PRIOR RUN LEFT OFF AT ITS LAST PAGE
+      * BREAK INSTEAD OF REPROCESSING NEWEMP FROM RECORD ONE.
+      **************************************************************
+       0050-RESTORE-CHECKPOINT.
+           OPEN INPUT CHKPT-FILE.
+           PERFORM 0060-NEXT-CHKPT-REC
+             UNTIL CK-EOF IS EQUAL TO 1.
+           CLOSE CHKPT-FILE.
+           MOVE CK-LAST-EID TO WS-RESTART-EID.
+           MOVE CK-REC-CT TO REC-CT.
+           MOVE CK-TOTAL-REC TO TOTAL-REC.
+           MOVE CK-PAGE-CT TO PAGE-CT.
+           MOVE CK-TYPE1 TO WS-TYPE1.
+           MOVE CK-TYPE2 TO WS-TYPE2.
+           MOVE CK-TYPE3 TO WS-TYPE3.
+           MOVE CK-TYPE4 TO WS-TYPE4.
+           MOVE CK-TYPE5 TO WS-TYPE5.
+           MOVE CK-TYPE6 TO WS-TYPE6.
+           MOVE CK-TYPE7 TO WS-TYPE7.
+           MOVE CK-TYPE8 TO WS-TYPE8.
+           MOVE CK-TYPE9 TO WS-TYPE9.
+           MOVE CK-TYPE10 TO WS-TYPE10.
+           MOVE CK-H-EMP TO H-EMP.
+           MOVE CK-S-EMP TO S-EMP.
+           MOVE CK-AVG-H TO AVG-H.
+           MOVE CK-AVG-S TO AVG-S.
+           MOVE CK-EXCPT-CT TO EXCPT-CT.
+           MOVE CK-LAST-EID TO WS-LAST-EID.
+           MOVE CK-TYPE-SUB TO WS-TYPE-SUB.
+           MOVE CK-PREV-TYPE TO WS-PREV-TYPE.
+           MOVE CK-FIRST-REC-SW TO FIRST-REC-SW.
+           PERFORM 0065-RESTORE-GL-CHKPT
+             VARYING WS-CK-GL-SUB FROM 1 BY 1
+             UNTIL WS-CK-GL-SUB > 10.
+           MOVE CK-TITLE-USED TO WS-TITLE-USED.
+           MOVE CK-TITLE-OVFL TO WS-TITLE-OVFL.
+           PERFORM 0067-RESTORE-TITLE-CHKPT
+             VARYING WS-CK-TT-SUB FROM 1 BY 1
+             UNTIL WS-CK-TT-SUB > WS-TITLE-USED.
+           MOVE 1 TO WS-SKIPPING.
+
+       0060-NEXT-CHKPT-REC.
+           READ CHKPT-FILE INTO CHKPT-REC
+             AT END MOVE 1 TO CK-EOF.
+
+       0065-RESTORE-GL-CHKPT.
+           MOVE CK-GL-HCNT (WS-CK-GL-SUB) TO GL-HCNT (WS-CK-GL-SUB).
+           MOVE CK-GL-HDOL (WS-CK-GL-SUB) TO GL-HDOL (WS-CK-GL-SUB).
+           MOVE CK-GL-SCNT (WS-CK-GL-SUB) TO GL-SCNT (WS-CK-GL-SUB).
+           MOVE CK-GL-SDOL (WS-CK-GL-SUB) TO GL-SDOL (WS-CK-GL-SUB).
+
+       0067-RESTORE-TITLE-CHKPT.
+           MOVE CK-TT-TITLE (WS-CK-TT-SUB) TO TT-TITLE (WS-CK-TT-SUB).
+           MOVE CK-TT-COUNT (WS-CK-TT-SUB) TO TT-COUNT (WS-CK-TT-SUB).
 
        1400-PRINT-HEAD.
            MOVE CUR-YR TO HL-CUR-YR.
@@ -257,16 +745,198 @@
              AFTER ADVANCING 1 LINE.
 
        1500-LOOP.
-           PERFORM 1800-COUNT-STATUS.
-           PERFORM 1850-COUNT-TYPE.
-           PERFORM 1600-PRINT-DATA.
-           ADD 1 TO REC-CT.
+           IF WS-SKIPPING IS EQUAL TO 1 THEN
+             PERFORM 1510-SKIP-TO-RESTART
+           ELSE
+             PERFORM 1550-EDIT-INPUT
+             IF WS-EDIT-OK IS EQUAL TO 1 THEN
+               PERFORM 1620-CHECK-TYPE-BREAK
+               PERFORM 1800-COUNT-STATUS
+               PERFORM 1850-COUNT-TYPE
+               PERFORM 1855-ACCUM-GL-TOTALS
+               PERFORM 1865-COUNT-TITLE
+               PERFORM 1600-PRINT-DATA
+               PERFORM 1650-WRITE-CSV
+               MOVE I-EID TO WS-LAST-EID
+               ADD 1 TO WS-TYPE-SUB
+             END-IF
+             ADD 1 TO REC-CT
+             PERFORM 2000-READ-INPUT
+             IF REC-CT IS EQUAL TO 10 THEN
+               ADD REC-CT TO TOTAL-REC
+               SUBTRACT 10 FROM REC-CT
+               PERFORM 1450-PRINT-HEAD
+               PERFORM 1460-WRITE-CHECKPOINT.
+      **************************************************************
+      * EDITS I-RATE AND I-DATE BEFORE THEY REACH ANY ARITHMETIC OR
+      * THE PRINTED REPORT.  A RECORD THAT FAILS EITHER CHECK IS
+      * LOGGED TO THE EXCEPTION LISTING AND TAKES NO FURTHER PART IN
+      * THIS RUN.
+      **************************************************************
+       1550-EDIT-INPUT.
+           MOVE 1 TO WS-EDIT-OK.
+           IF I-RATE IS NOT NUMERIC THEN
+             MOVE 0 TO WS-EDIT-OK
+             MOVE 'I-RATE' TO EX-FIELD
+             MOVE I-RATE TO EX-VALUE
+             MOVE 'RATE IS NOT NUMERIC' TO EX-REASON
+             PERFORM 1870-WRITE-EXCP-LINE
+           ELSE
+             PERFORM 1555-VALIDATE-DATE
+             IF WS-DATE-OK IS EQUAL TO 0 THEN
+               MOVE 0 TO WS-EDIT-OK
+               MOVE 'I-DATE' TO EX-FIELD
+               MOVE I-DATE TO EX-VALUE
+               MOVE WS-DATE-REASON TO EX-REASON
+               PERFORM 1870-WRITE-EXCP-LINE.
+      **************************************************************
+      * VALIDATES I-DATE (MMDDYYYY) AS A REAL CALENDAR DATE.
+      **************************************************************
+       1555-VALIDATE-DATE.
+           MOVE 1 TO WS-DATE-OK.
+           MOVE SPACES TO WS-DATE-REASON.
+           MOVE I-DATE (1:2) TO WS-DV-MM.
+           MOVE I-DATE (3:2) TO WS-DV-DD.
+           MOVE I-DATE (5:4) TO WS-DV-YYYY.
+           IF WS-DV-MM IS NOT NUMERIC OR
+              WS-DV-DD IS NOT NUMERIC OR
+              WS-DV-YYYY IS NOT NUMERIC THEN
+             MOVE 0 TO WS-DATE-OK
+             MOVE 'DATE IS NOT NUMERIC' TO WS-DATE-REASON
+           ELSE
+             MOVE WS-DV-MM TO WS-MM-NUM
+             MOVE WS-DV-DD TO WS-DD-NUM
+             MOVE WS-DV-YYYY TO WS-YYYY-NUM
+             IF WS-MM-NUM IS LESS THAN 1 OR
+                WS-MM-NUM IS GREATER THAN 12 THEN
+               MOVE 0 TO WS-DATE-OK
+               MOVE 'MONTH OUT OF RANGE' TO WS-DATE-REASON
+             ELSE
+               PERFORM 1557-CALC-MAX-DAY
+               IF WS-DD-NUM IS LESS THAN 1 OR
+                  WS-DD-NUM IS GREATER THAN WS-MAX-DD THEN
+                 MOVE 0 TO WS-DATE-OK
+                 MOVE 'DAY OUT OF RANGE FOR MONTH' TO WS-DATE-REASON.
+      **************************************************************
+      * WORKS OUT THE LAST VALID DAY OF WS-MM-NUM/WS-YYYY-NUM,
+      * ACCOUNTING FOR LEAP YEARS IN FEBRUARY.
+      **************************************************************
+       1557-CALC-MAX-DAY.
+           MOVE 0 TO WS-LEAP-SW.
+           DIVIDE WS-YYYY-NUM BY 4 GIVING WS-DIV-TEMP
+             REMAINDER WS-REM4.
+           DIVIDE WS-YYYY-NUM BY 100 GIVING WS-DIV-TEMP
+             REMAINDER WS-REM100.
+           DIVIDE WS-YYYY-NUM BY 400 GIVING WS-DIV-TEMP
+             REMAINDER WS-REM400.
+           IF WS-REM4 IS EQUAL TO 0 AND
+              (WS-REM100 IS NOT EQUAL TO 0 OR
+               WS-REM400 IS EQUAL TO 0) THEN
+             MOVE 1 TO WS-LEAP-SW.
+           EVALUATE WS-MM-NUM
+             WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+               MOVE 31 TO WS-MAX-DD
+             WHEN 4 WHEN 6 WHEN 9 WHEN 11
+               MOVE 30 TO WS-MAX-DD
+             WHEN 2
+               IF WS-LEAP-SW IS EQUAL TO 1 THEN
+                 MOVE 29 TO WS-MAX-DD
+               ELSE
+                 MOVE 28 TO WS-MAX-DD
+               END-IF
+           END-EVALUATE.
+      **************************************************************
+      * ON A RESTARTED RUN, READS AND DISCARDS RECORDS ALREADY
+      * ACCOUNTED FOR IN THE RESTORED CHECKPOINT UNTIL THE RECORD
+      * THE LAST RUN FINISHED ON (WS-RESTART-EID) GOES BY, THEN
+      * FALLS BACK TO NORMAL PROCESSING FOR EVERYTHING AFTER IT.
+      **************************************************************
+       1510-SKIP-TO-RESTART.
+           IF I-EID IS EQUAL TO WS-RESTART-EID THEN
+             MOVE 0 TO WS-SKIPPING.
            PERFORM 2000-READ-INPUT.
+      **************************************************************
+      * DROPS A CHECKPOINT RECORD AT EACH PAGE BREAK -- LAST-EID
+      * PROCESSED PLUS THE COUNTS AND ACCUMULATORS NEEDED TO RESUME.
+      **************************************************************
+       1460-WRITE-CHECKPOINT.
+           MOVE WS-LAST-EID TO CK-LAST-EID.
+           MOVE REC-CT TO CK-REC-CT.
+           MOVE TOTAL-REC TO CK-TOTAL-REC.
+           MOVE PAGE-CT TO CK-PAGE-CT.
+           MOVE WS-TYPE1 TO CK-TYPE1.
+           MOVE WS-TYPE2 TO CK-TYPE2.
+           MOVE WS-TYPE3 TO CK-TYPE3.
+           MOVE WS-TYPE4 TO CK-TYPE4.
+           MOVE WS-TYPE5 TO CK-TYPE5.
+           MOVE WS-TYPE6 TO CK-TYPE6.
+           MOVE WS-TYPE7 TO CK-TYPE7.
+           MOVE WS-TYPE8 TO CK-TYPE8.
+           MOVE WS-TYPE9 TO CK-TYPE9.
+           MOVE WS-TYPE10 TO CK-TYPE10.
+           MOVE H-EMP TO CK-H-EMP.
+           MOVE S-EMP TO CK-S-EMP.
+           MOVE AVG-H TO CK-AVG-H.
+           MOVE AVG-S TO CK-AVG-S.
+           MOVE EXCPT-CT TO CK-EXCPT-CT.
+           MOVE WS-TYPE-SUB TO CK-TYPE-SUB.
+           MOVE WS-PREV-TYPE TO CK-PREV-TYPE.
+           MOVE FIRST-REC-SW TO CK-FIRST-REC-SW.
+           PERFORM 1465-SAVE-GL-CHKPT
+             VARYING WS-CK-GL-SUB FROM 1 BY 1
+             UNTIL WS-CK-GL-SUB > 10.
+           MOVE WS-TITLE-USED TO CK-TITLE-USED.
+           MOVE WS-TITLE-OVFL TO CK-TITLE-OVFL.
+           PERFORM 1467-SAVE-TITLE-CHKPT
+             VARYING WS-CK-TT-SUB FROM 1 BY 1
+             UNTIL WS-CK-TT-SUB > WS-TITLE-USED.
+           WRITE CHKPT-REC.
+
+       1465-SAVE-GL-CHKPT.
+           MOVE GL-HCNT (WS-CK-GL-SUB) TO CK-GL-HCNT (WS-CK-GL-SUB).
+           MOVE GL-HDOL (WS-CK-GL-SUB) TO CK-GL-HDOL (WS-CK-GL-SUB).
+           MOVE GL-SCNT (WS-CK-GL-SUB) TO CK-GL-SCNT (WS-CK-GL-SUB).
+           MOVE GL-SDOL (WS-CK-GL-SUB) TO CK-GL-SDOL (WS-CK-GL-SUB).
+
+       1467-SAVE-TITLE-CHKPT.
+           MOVE TT-TITLE (WS-CK-TT-SUB) TO CK-TT-TITLE (WS-CK-TT-SUB).
+           MOVE TT-COUNT (WS-CK-TT-SUB) TO CK-TT-COUNT (WS-CK-TT-SUB).
+      **************************************************************
+      * WATCHES FOR A CHANGE IN I-TYPE SINCE THE LAST RECORD AND
+      * DROPS A SUBTOTAL LINE FOR THE TYPE GROUP THAT JUST ENDED.
+      * THE SORT IN 000-MAINLINE GUARANTEES RECORDS ARRIVE IN
+      * ASCENDING I-TYPE ORDER SO EACH TYPE GROUP IS CONTIGUOUS.
+      **************************************************************
+       1620-CHECK-TYPE-BREAK.
+           IF FIRST-REC-SW IS EQUAL TO 1 THEN
+             MOVE I-TYPE TO WS-PREV-TYPE
+             MOVE 0 TO FIRST-REC-SW
+           ELSE
+             IF I-TYPE IS NOT EQUAL TO WS-PREV-TYPE THEN
+               PERFORM 1625-PRINT-TYPE-SUBTOTAL
+               MOVE I-TYPE TO WS-PREV-TYPE
+               MOVE ZERO TO WS-TYPE-SUB
+               PERFORM 1630-FORCE-PAGE-BREAK.
+      **************************************************************
+      * FORCES A PAGE BREAK RIGHT AFTER A TYPE SUBTOTAL LINE SO THE
+      * SUBTOTAL NEVER LEAVES MORE THAN THE FIXED 10-DETAIL-LINE
+      * BUDGET ON A PAGE -- WITHOUT THIS, A PAGE CROSSING A TYPE
+      * BOUNDARY WOULD CARRY AN EXTRA PHYSICAL LINE BEYOND WHAT
+      * REC-CT = 10 NORMALLY ALLOWS.  SKIPPED WHEN THE BOUNDARY
+      * LANDS ON AN ALREADY-EMPTY PAGE (REC-CT = 0).
+      **************************************************************
+       1630-FORCE-PAGE-BREAK.
+           IF REC-CT IS GREATER THAN ZERO THEN
+             ADD REC-CT TO TOTAL-REC
+             MOVE ZERO TO REC-CT
+             PERFORM 1450-PRINT-HEAD
+             PERFORM 1460-WRITE-CHECKPOINT.
 
-           IF REC-CT IS EQUAL TO 10 THEN
-              ADD REC-CT TO TOTAL-REC
-              SUBTRACT 10 FROM REC-CT
-              PERFORM 1450-PRINT-HEAD.
+       1625-PRINT-TYPE-SUBTOTAL.
+           MOVE WS-PREV-TYPE TO L-SUB-TYPE.
+           MOVE WS-TYPE-SUB TO L-SUB-COUNT.
+           WRITE PRNT-REC FROM PRNT-TYPE-SUB
+             AFTER ADVANCING 1 LINE.
       **************************************************************
       * PRINTS THE SCHEDULE INFORMATION *
       **************************************************************
@@ -284,12 +954,54 @@
              WRITE PRNT-REC FROM PRNT-DATA1
                AFTER ADVANCING 1 LINE.
       **************************************************************
+      * BUILDS AND WRITES ONE COMMA-DELIMITED CSV-FILE RECORD FOR
+      * THIS SAME INPUT-DATA RECORD -- SAME FIELDS AS PRNT-DATA1,
+      * JUST DELIMITED INSTEAD OF COLUMN-ALIGNED.
+      **************************************************************
+      *  DELIMITED BY SIZE ON A FUNCTION TRIM RESULT STRIPS TRAILING
+      *  PADDING WITHOUT TRUNCATING AT THE FIRST EMBEDDED SPACE THE
+      *  WAY DELIMITED BY SPACE WOULD -- I-TITLE/I-LAST/I-FIRST ROUTINELY
+      *  CARRY MULTI-WORD VALUES ("SALES MANAGER", "VAN DYKE").
+       1650-WRITE-CSV.
+           MOVE I-RATE TO WS-CSV-RATE.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING FUNCTION TRIM(I-EID)    DELIMITED BY SIZE ','
+                  FUNCTION TRIM(I-LAST)   DELIMITED BY SIZE ','
+                  FUNCTION TRIM(I-FIRST)  DELIMITED BY SIZE ','
+                  FUNCTION TRIM(I-TYPE)   DELIMITED BY SIZE ','
+                  FUNCTION TRIM(I-TITLE)  DELIMITED BY SIZE ','
+                  FUNCTION TRIM(I-SSN)    DELIMITED BY SIZE ','
+                  FUNCTION TRIM(I-DATE)   DELIMITED BY SIZE ','
+                  WS-CSV-RATE             DELIMITED BY SIZE ','
+                  FUNCTION TRIM(I-STATUS) DELIMITED BY SIZE
+             INTO WS-CSV-LINE.
+           MOVE WS-CSV-LINE TO CSV-REC.
+           WRITE CSV-REC.
+      **************************************************************
+      * DIAGNOSTIC PAGE PRINTED IN PLACE OF THE NORMAL LAST PAGE WHEN
+      * A RESTART NEVER FOUND ITS RESUME POINT.
+      **************************************************************
+       1698-RESTART-NOT-FOUND.
+           MOVE WS-RESTART-EID TO L-RESTART-EID.
+           PERFORM 1450-PRINT-HEAD.
+           WRITE PRNT-REC FROM PRNT-RESTART-FAIL1
+             AFTER ADVANCING 2 LINES.
+           WRITE PRNT-REC FROM PRNT-RESTART-FAIL2
+             AFTER ADVANCING 1 LINE.
+           DISPLAY '*** PROJ02 RESTART FAILED -- EID NOT FOUND: '
+             WS-RESTART-EID.
+      **************************************************************
       * PRINTS TOTALS AND AVERAGES TO THE LAST PAGE
       **************************************************************
        1700-LAST-PAGE.
+           IF FIRST-REC-SW IS NOT EQUAL TO 1 THEN
+             PERFORM 1625-PRINT-TYPE-SUBTOTAL.
            PERFORM 1450-PRINT-HEAD.
            ADD REC-CT TO TOTAL-REC.
            MOVE TOTAL-REC TO L-TOTAL-REC1.
+           MOVE WS-SITE1-CT TO L-SITE1-CT.
+           MOVE WS-SITE2-CT TO L-SITE2-CT.
+           MOVE EXCPT-CT TO L-EXCPT-CT.
            MOVE H-EMP TO L-H-EMP1.
            MOVE S-EMP TO L-S-EMP1.
            MOVE WS-TYPE1 TO L-LP-TYPE1.
@@ -305,6 +1017,10 @@
            PERFORM 1900-CALC-AVERAGES.
              WRITE PRNT-REC FROM PRNT-LAST1
                AFTER ADVANCING 1 LINE.
+             WRITE PRNT-REC FROM PRNT-LAST1A
+               AFTER ADVANCING 1 LINE.
+             WRITE PRNT-REC FROM PRNT-LAST1B
+               AFTER ADVANCING 1 LINE.
              WRITE PRNT-REC FROM PRNT-LAST2
                AFTER ADVANCING 1 LINE.
              WRITE PRNT-REC FROM PRNT-LAST3
@@ -313,40 +1029,193 @@
                AFTER ADVANCING 2 LINES.
              WRITE PRNT-REC FROM PRNT-LAST5
                AFTER ADVANCING 1 LINE.
+           PERFORM 1950-WRITE-GL-LINE
+             VARYING WS-GL-IDX FROM 1 BY 1
+             UNTIL WS-GL-IDX > 10.
+           PERFORM 1980-PRINT-TITLE-SUMMARY.
+           IF WS-TRAILER1-SW IS EQUAL TO 1 OR
+              WS-TRAILER2-SW IS EQUAL TO 1 THEN
+             PERFORM 1695-CHECK-CONTROL-TOTAL.
+      **************************************************************
+      * RECONCILES EACH SITE'S PROCESSED RECORD COUNT AGAINST ITS OWN
+      * TRAILER RECORD COUNT.  EACH SITE IS CHECKED ONLY WHEN THAT
+      * SITE'S TRAILER WAS ACTUALLY SEEN, SO A RUN WHERE ONLY ONE OF
+      * THE TWO SITES SENDS A TRAILER DOES NOT TRIP A FALSE
+      * OUT-OF-BALANCE ON THE SITE THAT SENT NONE.
+      **************************************************************
+       1695-CHECK-CONTROL-TOTAL.
+           MOVE 0 TO WS-OUT-OF-BAL-SW.
+           IF WS-TRAILER1-SW IS EQUAL TO 1 THEN
+             IF WS-SITE1-EXPECTED IS NOT EQUAL TO WS-SITE1-CT THEN
+               MOVE 1 TO WS-OUT-OF-BAL-SW
+               MOVE WS-SITE1-EXPECTED TO L-OOB-EXPECTED
+               MOVE WS-SITE1-CT TO L-OOB-ACTUAL
+               WRITE PRNT-REC FROM PRNT-OOB1
+                 AFTER ADVANCING 2 LINES
+               WRITE PRNT-REC FROM PRNT-OOB2
+                 AFTER ADVANCING 1 LINE
+             END-IF
+           END-IF.
+           IF WS-TRAILER2-SW IS EQUAL TO 1 THEN
+             IF WS-SITE2-EXPECTED IS NOT EQUAL TO WS-SITE2-CT THEN
+               MOVE 1 TO WS-OUT-OF-BAL-SW
+               MOVE WS-SITE2-EXPECTED TO L-OOB-EXPECTED
+               MOVE WS-SITE2-CT TO L-OOB-ACTUAL
+               WRITE PRNT-REC FROM PRNT-OOB1
+                 AFTER ADVANCING 2 LINES
+               WRITE PRNT-REC FROM PRNT-OOB2
+                 AFTER ADVANCING 1 LINE
+             END-IF
+           END-IF.
+      **************************************************************
+      * PRINTS THE TITLE/DEPARTMENT BREAKDOWN ON ITS OWN SUMMARY
+      * PAGE, THE SAME WAY PRNT-LAST4/PRNT-LAST5 DO FOR TYPE CODES.
+      **************************************************************
+       1980-PRINT-TITLE-SUMMARY.
+           MOVE PAGE-CT TO HL-PAGE-CT.
+           WRITE PRNT-REC FROM PRNT-HEADING1
+             AFTER ADVANCING 2 LINES.
+           ADD 1 TO PAGE-CT.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC.
+           WRITE PRNT-REC FROM PRNT-TITLE-HEAD
+             AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+             AFTER ADVANCING 1 LINE.
+           PERFORM 1985-PRINT-TITLE-LINE
+             VARYING TT-IDX FROM 1 BY 1
+             UNTIL TT-IDX > WS-TITLE-USED.
+           IF WS-TITLE-OVFL IS GREATER THAN ZERO THEN
+             MOVE WS-TITLE-OVFL TO L-TT-OVFL-CT
+             WRITE PRNT-REC FROM PRNT-TITLE-OVFL
+               AFTER ADVANCING 2 LINES.
+
+       1985-PRINT-TITLE-LINE.
+           MOVE TT-TITLE (TT-IDX) TO L-TT-TITLE.
+           MOVE TT-COUNT (TT-IDX) TO L-TT-COUNT.
+           WRITE PRNT-REC FROM PRNT-TITLE-LINE1
+             AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * WRITES THE GL EXTRACT RECORDS, ONE PER TYPE/STATUS COMBINATION
+      **************************************************************
+       1950-WRITE-GL-LINE.
+           MOVE WS-GL-IDX TO GL-OUT-TYPE.
+           MOVE 'H' TO GL-OUT-STATUS.
+           MOVE GL-HCNT (WS-GL-IDX) TO GL-OUT-CNT.
+           MOVE GL-HDOL (WS-GL-IDX) TO GL-OUT-DOLLARS.
+           WRITE GLEXTR-REC.
+           MOVE 'S' TO GL-OUT-STATUS.
+           MOVE GL-SCNT (WS-GL-IDX) TO GL-OUT-CNT.
+           MOVE GL-SDOL (WS-GL-IDX) TO GL-OUT-DOLLARS.
+           WRITE GLEXTR-REC.
       **************************************************************
       * COUNT # OF HOURLY VS SALARIED EMPLOYEES
       **************************************************************
        1800-COUNT-STATUS.
+           MOVE 0 TO WS-STATUS-MATCH.
            IF I-STATUS IS EQUAL TO 'H' THEN
              ADD 1 TO H-EMP
-             ADD I-RATE TO AVG-H.
+             ADD I-RATE TO AVG-H
+             MOVE 1 TO WS-STATUS-MATCH.
            IF I-STATUS IS EQUAL TO 'S' THEN
              ADD 1 TO S-EMP
-             ADD I-RATE TO AVG-S.
+             ADD I-RATE TO AVG-S
+             MOVE 1 TO WS-STATUS-MATCH.
+           IF WS-STATUS-MATCH IS EQUAL TO 0 THEN
+             MOVE 'I-STATUS' TO EX-FIELD
+             MOVE I-STATUS TO EX-VALUE
+             MOVE 'INVALID STATUS CODE' TO EX-REASON
+             PERFORM 1870-WRITE-EXCP-LINE.
       **************************************************************
       * COUNT # OF EMPLOYEES IN EACH TYPE
       **************************************************************
        1850-COUNT-TYPE.
+           MOVE 0 TO WS-TYPE-MATCH.
            IF I-TYPE IS EQUAL TO '01' THEN
-             ADD 1 TO WS-TYPE1.
+             ADD 1 TO WS-TYPE1
+             MOVE 1 TO WS-TYPE-MATCH.
            IF I-TYPE IS EQUAL TO '02' THEN
-             ADD 1 TO WS-TYPE2.
+             ADD 1 TO WS-TYPE2
+             MOVE 1 TO WS-TYPE-MATCH.
            IF I-TYPE IS EQUAL TO '03' THEN
-             ADD 1 TO WS-TYPE3.
+             ADD 1 TO WS-TYPE3
+             MOVE 1 TO WS-TYPE-MATCH.
            IF I-TYPE IS EQUAL TO '04' THEN
-             ADD 1 TO WS-TYPE4.
+             ADD 1 TO WS-TYPE4
+             MOVE 1 TO WS-TYPE-MATCH.
            IF I-TYPE IS EQUAL TO '05' THEN
-             ADD 1 TO WS-TYPE5.
+             ADD 1 TO WS-TYPE5
+             MOVE 1 TO WS-TYPE-MATCH.
            IF I-TYPE IS EQUAL TO '06' THEN
-             ADD 1 TO WS-TYPE6.
+             ADD 1 TO WS-TYPE6
+             MOVE 1 TO WS-TYPE-MATCH.
            IF I-TYPE IS EQUAL TO '07' THEN
-             ADD 1 TO WS-TYPE7.
+             ADD 1 TO WS-TYPE7
+             MOVE 1 TO WS-TYPE-MATCH.
            IF I-TYPE IS EQUAL TO '08' THEN
-             ADD 1 TO WS-TYPE8.
+             ADD 1 TO WS-TYPE8
+             MOVE 1 TO WS-TYPE-MATCH.
            IF I-TYPE IS EQUAL TO '09' THEN
-             ADD 1 TO WS-TYPE9.
+             ADD 1 TO WS-TYPE9
+             MOVE 1 TO WS-TYPE-MATCH.
            IF I-TYPE IS EQUAL TO '10' THEN
-             ADD 1 TO WS-TYPE10.
+             ADD 1 TO WS-TYPE10
+             MOVE 1 TO WS-TYPE-MATCH.
+      *  ONLY LOG A SECOND EXCEPTION LINE WHEN THE STATUS CHECK ABOVE
+      *  DIDN'T ALREADY LOG ONE FOR THIS RECORD -- A RECORD WITH BOTH
+      *  A BAD I-STATUS AND A BAD I-TYPE IS STILL ONE BAD RECORD, AND
+      *  SHOULD APPEAR ON THE EXCEPTION LISTING ONCE, NOT TWICE.
+           IF WS-TYPE-MATCH IS EQUAL TO 0 AND
+              WS-STATUS-MATCH IS EQUAL TO 1 THEN
+             MOVE 'I-TYPE' TO EX-FIELD
+             MOVE I-TYPE TO EX-VALUE
+             MOVE 'INVALID TYPE CODE' TO EX-REASON
+             PERFORM 1870-WRITE-EXCP-LINE.
+      **************************************************************
+      * ACCUMULATES HEADCOUNT AND EXTENDED DOLLARS BY TYPE/STATUS
+      * FOR THE GL EXTRACT -- SKIPPED FOR RECORDS ALREADY FLAGGED TO
+      * THE EXCEPTION LISTING SINCE THEIR TYPE OR STATUS IS BAD.
+      **************************************************************
+       1855-ACCUM-GL-TOTALS.
+           IF WS-STATUS-MATCH IS EQUAL TO 1 AND
+              WS-TYPE-MATCH IS EQUAL TO 1 THEN
+             MOVE I-TYPE TO WS-GL-IDX
+             IF I-STATUS IS EQUAL TO 'H' THEN
+               ADD 1 TO GL-HCNT (WS-GL-IDX)
+               ADD I-RATE TO GL-HDOL (WS-GL-IDX)
+             ELSE
+               ADD 1 TO GL-SCNT (WS-GL-IDX)
+               ADD I-RATE TO GL-SDOL (WS-GL-IDX).
+      **************************************************************
+      * COUNTS HEADCOUNT BY DISTINCT I-TITLE VALUE, ADDING A NEW
+      * TABLE ENTRY THE FIRST TIME A TITLE IS SEEN.
+      **************************************************************
+       1865-COUNT-TITLE.
+           SET TT-IDX TO 1.
+           SEARCH TT-ENTRY
+             AT END
+               PERFORM 1866-ADD-TITLE-ENTRY
+             WHEN TT-TITLE (TT-IDX) IS EQUAL TO I-TITLE
+               ADD 1 TO TT-COUNT (TT-IDX).
+
+       1866-ADD-TITLE-ENTRY.
+           IF WS-TITLE-USED IS LESS THAN 50 THEN
+             ADD 1 TO WS-TITLE-USED
+             MOVE I-TITLE TO TT-TITLE (WS-TITLE-USED)
+             MOVE 1 TO TT-COUNT (WS-TITLE-USED)
+           ELSE
+             ADD 1 TO WS-TITLE-OVFL.
+      **************************************************************
+      * WRITES ONE LINE TO THE EXCEPTION/REJECT LISTING
+      **************************************************************
+       1870-WRITE-EXCP-LINE.
+           MOVE I-EID TO EX-EID.
+           MOVE I-LAST TO EX-LAST.
+           MOVE I-FIRST TO EX-FIRST.
+           WRITE EXCPT-REC FROM EXCPT-LINE
+             AFTER ADVANCING 1 LINE.
+           ADD 1 TO EXCPT-CT.
       **************************************************************
       * CALCULATE AVERAGE RATES
       **************************************************************
