@@ -0,0 +1,372 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJ03.
+       AUTHOR. Addyson Sisemore
+      * NEWEMP MASTER FILE MAINTENANCE.
+      * TAKES ADD/CHANGE/DELETE TRANSACTIONS KEYED ON EMPLOYEE ID
+      * AND APPLIES THEM AGAINST THE NEWEMP MASTER, WRITING A NEW
+      * MASTER FILE AND A TRANSACTION LOG.  THE JOB STEP THAT RUNS
+      * AFTER THIS PROGRAM PROMOTES NEWEMPN TO NEWEMP FOR THE NEXT
+      * PROJ02 RUN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER ASSIGN TO 'NEWEMP'.
+           SELECT TRANS-RAW ASSIGN TO 'EMPTRANS'.
+           SELECT TRANS-SORT-WORK ASSIGN TO 'TRNWK01'.
+           SELECT TRANS-FILE ASSIGN TO 'TRANSRT'.
+           SELECT NEW-MASTER ASSIGN TO 'NEWEMPN'.
+           SELECT TRANS-LOG ASSIGN TO 'UR-S-TLOG'.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      **************************************************************
+      * OLD/NEW MASTER LAYOUT -- SAME 110-BYTE LAYOUT AS INPUT-DATA
+      * IN PROJ02 SO THE TWO PROGRAMS STAY COMPATIBLE.
+      **************************************************************
+       FD OLD-MASTER
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 MASTER-REC.
+         03 M-EID        PIC X(7).
+         03 M-LAST       PIC X(15).
+         03 M-FIRST      PIC X(15).
+         03 M-TYPE       PIC X(2).
+         03 M-TITLE      PIC X(17).
+         03 M-SSN        PIC X(9).
+         03 FILLER       PIC X(24)      VALUE '.'.
+         03 M-DATE       PIC X(8).
+         03 FILLER       PIC X(2)       VALUE SPACES.
+         03 M-RATE       PIC 9(4)V99.
+         03 M-STATUS     PIC X(1).
+         03 FILLER       PIC X(4)       VALUE SPACES.
+      **************************************************************
+      * RAW, UNSORTED TRANSACTION EXTRACT.
+      **************************************************************
+       FD TRANS-RAW
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 TRANS-RAW-REC.
+         03 TR-EID       PIC X(7).
+         03 TR-CODE      PIC X(1).
+         03 TR-LAST      PIC X(15).
+         03 TR-FIRST     PIC X(15).
+         03 TR-TYPE      PIC X(2).
+         03 TR-TITLE     PIC X(17).
+         03 TR-SSN       PIC X(9).
+         03 TR-DATE      PIC X(8).
+         03 TR-RATE      PIC 9(4)V99.
+         03 TR-STATUS    PIC X(1).
+         03 FILLER       PIC X(19)      VALUE SPACES.
+       SD TRANS-SORT-WORK.
+       01 TS-REC.
+         03 TS-EID       PIC X(7).
+         03 TS-CODE      PIC X(1).
+         03 TS-LAST      PIC X(15).
+         03 TS-FIRST     PIC X(15).
+         03 TS-TYPE      PIC X(2).
+         03 TS-TITLE     PIC X(17).
+         03 TS-SSN       PIC X(9).
+         03 TS-DATE      PIC X(8).
+         03 TS-RATE      PIC 9(4)V99.
+         03 TS-STATUS    PIC X(1).
+         03 FILLER       PIC X(19).
+      **************************************************************
+      * TRANSACTIONS SORTED INTO ASCENDING EMPLOYEE ID ORDER SO THE
+      * MAINLINE CAN MATCH-MERGE THEM AGAINST THE MASTER SEQUENTIALLY.
+      **************************************************************
+       FD TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 TRANS-REC.
+         03 T-EID        PIC X(7).
+         03 T-CODE       PIC X(1).
+         03 T-LAST       PIC X(15).
+         03 T-FIRST      PIC X(15).
+         03 T-TYPE       PIC X(2).
+         03 T-TITLE      PIC X(17).
+         03 T-SSN        PIC X(9).
+         03 T-DATE       PIC X(8).
+         03 T-RATE       PIC 9(4)V99.
+         03 T-STATUS     PIC X(1).
+         03 FILLER       PIC X(19).
+       FD NEW-MASTER
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 NEW-MASTER-REC PIC X(110).
+      **************************************************************
+      * TRANSACTION LOG -- ONE LINE PER TRANSACTION READ, SHOWING
+      * WHAT WAS DONE WITH IT OR WHY IT WAS REJECTED.
+      **************************************************************
+       FD TRANS-LOG
+           LABEL RECORDS ARE OMITTED.
+       01 LOG-REC        PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01 MASTER-EOF-SW    PIC 9          VALUE 0.
+       01 TRANS-EOF-SW     PIC 9          VALUE 0.
+       01 WS-ADD-CT        PIC 9999       VALUE ZERO.
+       01 WS-CHG-CT        PIC 9999       VALUE ZERO.
+       01 WS-DEL-CT        PIC 9999       VALUE ZERO.
+       01 WS-REJ-CT        PIC 9999       VALUE ZERO.
+      *  EID OF THE LAST TRANSACTION SUCCESSFULLY APPLIED AS AN ADD --
+      *  SINCE TRANS-FILE IS SORTED ASCENDING BY EID, A SECOND 'A'
+      *  TRANSACTION FOR THE SAME (NOT-ON-MASTER) EID SHOWS UP RIGHT
+      *  BEHIND THE FIRST ONE, WITH NO MASTER-ONLY RECORD ABLE TO
+      *  INTERVENE BETWEEN THEM.
+       01 WS-LAST-ADD-EID  PIC X(7)       VALUE SPACES.
+      **************************************************************
+      * WORKING-STORAGE COPY OF THE MASTER LAYOUT USED TO BUILD A NEW
+      * ADD RECORD -- 1200-APPLY-ADD MUST NOT BUILD IT DIRECTLY IN
+      * MASTER-REC, SINCE THAT BUFFER STILL HOLDS THE NEXT REAL,
+      * NOT-YET-WRITTEN OLD-MASTER RECORD WHEN AN ADD IS APPLIED.
+      **************************************************************
+       01 WS-ADD-REC.
+         03 WA-EID        PIC X(7).
+         03 WA-LAST       PIC X(15).
+         03 WA-FIRST      PIC X(15).
+         03 WA-TYPE       PIC X(2).
+         03 WA-TITLE      PIC X(17).
+         03 WA-SSN        PIC X(9).
+         03 FILLER        PIC X(24)      VALUE '.'.
+         03 WA-DATE       PIC X(8).
+         03 FILLER        PIC X(2)       VALUE SPACES.
+         03 WA-RATE       PIC 9(4)V99.
+         03 WA-STATUS     PIC X(1).
+         03 FILLER        PIC X(4)       VALUE SPACES.
+      **************************************************************
+      * LAYOUT FOR THE TRANSACTION LOG HEADING AND DETAIL LINES.
+      **************************************************************
+       01 LOG-HEADING1.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 FILLER        PIC X(38)     VALUE
+           'NEWEMP MASTER MAINTENANCE TRANS LOG'.
+       01 LOG-HEADING2.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 FILLER        PIC X(6)      VALUE 'EMP ID'.
+         03 FILLER        PIC X(4)      VALUE SPACES.
+         03 FILLER        PIC X(4)      VALUE 'CODE'.
+         03 FILLER        PIC X(4)      VALUE SPACES.
+         03 FILLER        PIC X(6)      VALUE 'ACTION'.
+         03 FILLER        PIC X(4)      VALUE SPACES.
+         03 FILLER        PIC X(30)     VALUE 'REASON'.
+       01 LOG-LINE.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 LG-EID        PIC X(7).
+         03 FILLER        PIC X(3)      VALUE SPACES.
+         03 LG-CODE       PIC X(1).
+         03 FILLER        PIC X(5)      VALUE SPACES.
+         03 LG-ACTION     PIC X(10).
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 LG-REASON     PIC X(30).
+      **************************************************************
+      * LAYOUT FOR THE END-OF-RUN TRANSACTION COUNT SUMMARY LINE.
+      **************************************************************
+       01 LOG-SUMMARY.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 FILLER        PIC X(8)      VALUE 'ADDED:'.
+         03 LG-SUM-ADD    PIC ZZZ9.
+         03 FILLER        PIC X(3)      VALUE SPACES.
+         03 FILLER        PIC X(9)      VALUE 'CHANGED:'.
+         03 LG-SUM-CHG    PIC ZZZ9.
+         03 FILLER        PIC X(3)      VALUE SPACES.
+         03 FILLER        PIC X(9)      VALUE 'DELETED:'.
+         03 LG-SUM-DEL    PIC ZZZ9.
+         03 FILLER        PIC X(3)      VALUE SPACES.
+         03 FILLER        PIC X(10)     VALUE 'REJECTED:'.
+         03 LG-SUM-REJ    PIC ZZZ9.
+
+      **************************************************************
+      *       START OF PROCEDURE DIVISION       *
+      **************************************************************
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 1100-MERGE-LOOP
+             UNTIL MASTER-EOF-SW IS EQUAL TO 1
+               AND TRANS-EOF-SW IS EQUAL TO 1.
+           PERFORM 1900-WRITE-SUMMARY.
+           CLOSE OLD-MASTER
+                 TRANS-FILE
+                 NEW-MASTER
+                 TRANS-LOG.
+           STOP RUN.
+      **************************************************************
+      * SORTS THE RAW TRANSACTIONS INTO EID ORDER AND PRIMES BOTH
+      * THE MASTER AND TRANSACTION STREAMS FOR THE MERGE LOOP.
+      **************************************************************
+       1000-INITIALIZE.
+           SORT TRANS-SORT-WORK
+             ON ASCENDING KEY TS-EID
+             USING TRANS-RAW
+             GIVING TRANS-FILE.
+           OPEN INPUT OLD-MASTER
+                INPUT TRANS-FILE
+                OUTPUT NEW-MASTER
+                OUTPUT TRANS-LOG.
+           WRITE LOG-REC FROM LOG-HEADING1
+             AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO LOG-REC.
+           WRITE LOG-REC.
+           WRITE LOG-REC FROM LOG-HEADING2
+             AFTER ADVANCING 1 LINE.
+           PERFORM 2000-READ-MASTER.
+           PERFORM 2100-READ-TRANS.
+      **************************************************************
+      * CLASSIC SEQUENTIAL MATCH-MERGE OF THE MASTER AGAINST THE
+      * SORTED TRANSACTION FILE, BOTH IN ASCENDING EID ORDER.
+      **************************************************************
+       1100-MERGE-LOOP.
+           IF MASTER-EOF-SW IS EQUAL TO 1 THEN
+             PERFORM 1150-TRANS-ONLY
+           ELSE
+             IF TRANS-EOF-SW IS EQUAL TO 1 THEN
+               PERFORM 1160-MASTER-ONLY
+             ELSE
+               IF M-EID IS LESS THAN T-EID THEN
+                 PERFORM 1160-MASTER-ONLY
+               ELSE
+                 IF M-EID IS GREATER THAN T-EID THEN
+                   PERFORM 1150-TRANS-ONLY
+                 ELSE
+                   PERFORM 1170-KEYS-MATCH.
+      **************************************************************
+      * NO MORE MASTER RECORDS AT OR BELOW THIS TRANSACTION'S KEY --
+      * ONLY AN ADD CAN BE APPLIED HERE.
+      **************************************************************
+       1150-TRANS-ONLY.
+           IF T-CODE IS EQUAL TO 'A' THEN
+             IF T-EID IS EQUAL TO WS-LAST-ADD-EID THEN
+               MOVE 'DUP EID, NOT ADDED' TO LG-REASON
+               PERFORM 1500-LOG-REJECT
+             ELSE
+               PERFORM 1200-APPLY-ADD
+             END-IF
+           ELSE
+             PERFORM 1500-LOG-REJECT.
+           PERFORM 2100-READ-TRANS.
+      **************************************************************
+      * NO TRANSACTION FOR THIS MASTER RECORD -- COPY IT FORWARD.
+      **************************************************************
+       1160-MASTER-ONLY.
+           WRITE NEW-MASTER-REC FROM MASTER-REC.
+           PERFORM 2000-READ-MASTER.
+      **************************************************************
+      * THE TRANSACTION'S EID MATCHES THE CURRENT MASTER RECORD.
+      **************************************************************
+       1170-KEYS-MATCH.
+           IF T-CODE IS EQUAL TO 'C' THEN
+             PERFORM 1300-APPLY-CHANGE
+             PERFORM 2000-READ-MASTER
+             PERFORM 2100-READ-TRANS
+           ELSE
+             IF T-CODE IS EQUAL TO 'D' THEN
+               PERFORM 1400-APPLY-DELETE
+               PERFORM 2000-READ-MASTER
+               PERFORM 2100-READ-TRANS
+             ELSE
+               IF T-CODE IS EQUAL TO 'A' THEN
+                 MOVE 'DUP EID, NOT ADDED' TO LG-REASON
+               ELSE
+                 MOVE 'INVALID TRANS CODE' TO LG-REASON
+               END-IF
+               PERFORM 1500-LOG-REJECT
+               PERFORM 2100-READ-TRANS.
+      **************************************************************
+      * ADD -- WRITE A BRAND NEW MASTER RECORD BUILT FROM THE
+      * TRANSACTION.
+      **************************************************************
+       1200-APPLY-ADD.
+           MOVE T-EID    TO WA-EID.
+           MOVE T-LAST   TO WA-LAST.
+           MOVE T-FIRST  TO WA-FIRST.
+           MOVE T-TYPE   TO WA-TYPE.
+           MOVE T-TITLE  TO WA-TITLE.
+           MOVE T-SSN    TO WA-SSN.
+           MOVE T-DATE   TO WA-DATE.
+           MOVE T-RATE   TO WA-RATE.
+           MOVE T-STATUS TO WA-STATUS.
+           WRITE NEW-MASTER-REC FROM WS-ADD-REC.
+           ADD 1 TO WS-ADD-CT.
+           MOVE T-EID TO WS-LAST-ADD-EID.
+           MOVE 'ADDED' TO LG-ACTION.
+           MOVE SPACES TO LG-REASON.
+           PERFORM 1600-WRITE-LOG-LINE.
+      **************************************************************
+      * CHANGE -- REWRITE THE FIELDS CARRIED ON THE TRANSACTION,
+      * LEAVING EVERYTHING ELSE ON THE MASTER RECORD ALONE.
+      **************************************************************
+       1300-APPLY-CHANGE.
+           IF T-LAST IS NOT EQUAL TO SPACES THEN
+             MOVE T-LAST TO M-LAST.
+           IF T-FIRST IS NOT EQUAL TO SPACES THEN
+             MOVE T-FIRST TO M-FIRST.
+           IF T-TYPE IS NOT EQUAL TO SPACES THEN
+             MOVE T-TYPE TO M-TYPE.
+           IF T-TITLE IS NOT EQUAL TO SPACES THEN
+             MOVE T-TITLE TO M-TITLE.
+           IF T-DATE IS NOT EQUAL TO SPACES THEN
+             MOVE T-DATE TO M-DATE.
+           IF T-RATE IS NOT EQUAL TO ZERO THEN
+             MOVE T-RATE TO M-RATE.
+           IF T-STATUS IS NOT EQUAL TO SPACES THEN
+             MOVE T-STATUS TO M-STATUS.
+           WRITE NEW-MASTER-REC FROM MASTER-REC.
+           ADD 1 TO WS-CHG-CT.
+           MOVE 'CHANGED' TO LG-ACTION.
+           MOVE SPACES TO LG-REASON.
+           PERFORM 1600-WRITE-LOG-LINE.
+      **************************************************************
+      * DELETE -- THE MASTER RECORD FOR THIS EID IS SIMPLY NOT
+      * WRITTEN TO NEW-MASTER.
+      **************************************************************
+       1400-APPLY-DELETE.
+           ADD 1 TO WS-DEL-CT.
+           MOVE 'DELETED' TO LG-ACTION.
+           MOVE SPACES TO LG-REASON.
+           PERFORM 1600-WRITE-LOG-LINE.
+      **************************************************************
+      * REJECT -- A CHANGE OR DELETE FOR AN EID THAT ISN'T ON THE
+      * MASTER, OR AN ADD FOR AN EID THAT ALREADY IS.
+      **************************************************************
+       1500-LOG-REJECT.
+           ADD 1 TO WS-REJ-CT.
+           MOVE 'REJECTED' TO LG-ACTION.
+           IF LG-REASON IS EQUAL TO SPACES THEN
+             MOVE 'EID NOT ON MASTER' TO LG-REASON.
+           PERFORM 1600-WRITE-LOG-LINE.
+      **************************************************************
+      * WRITES ONE LINE TO THE TRANSACTION LOG.
+      **************************************************************
+       1600-WRITE-LOG-LINE.
+           MOVE T-EID TO LG-EID.
+           MOVE T-CODE TO LG-CODE.
+           WRITE LOG-REC FROM LOG-LINE
+             AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * WRITES THE END-OF-RUN TRANSACTION COUNTS TO THE LOG.
+      **************************************************************
+       1900-WRITE-SUMMARY.
+           MOVE WS-ADD-CT TO LG-SUM-ADD.
+           MOVE WS-CHG-CT TO LG-SUM-CHG.
+           MOVE WS-DEL-CT TO LG-SUM-DEL.
+           MOVE WS-REJ-CT TO LG-SUM-REJ.
+           MOVE SPACES TO LOG-REC.
+           WRITE LOG-REC
+             AFTER ADVANCING 2 LINES.
+           WRITE LOG-REC FROM LOG-SUMMARY
+             AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * READS THE MASTER FILE.
+      **************************************************************
+       2000-READ-MASTER.
+           READ OLD-MASTER
+             AT END MOVE 1 TO MASTER-EOF-SW.
+      **************************************************************
+      * READS THE SORTED TRANSACTION FILE.
+      **************************************************************
+       2100-READ-TRANS.
+           MOVE SPACES TO LG-REASON.
+           READ TRANS-FILE
+             AT END MOVE 1 TO TRANS-EOF-SW.
